@@ -0,0 +1,37 @@
+//CALCJOB  JOB (ACCT01),'CALCULO BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Ejecuta CALCULADORA sin intervencion del operador. El valor de
+//* PARM es el que el programa recibe como entrada de la operacion
+//* a calcular; el procedimiento de arranque del sitio traslada el
+//* PARM del paso a la variable CALC_PARM antes de invocar el
+//* programa, que es donde CALCULADORA lo busca. Los DD de abajo son
+//* los que CALCULADORA abre directamente (TRANSACC/AUDITLOG/
+//* REINICIO/REPORTE en su SELECT...ASSIGN), por lo que los datasets
+//* de este paso son los que el programa realmente lee y escribe.
+//*
+//* PASO010 calcula una sola operacion pasada en el PARM. PASO020
+//* pasa PARM='LOTE', que le indica al programa que procese el
+//* archivo de transacciones de TRANSACC de principio a fin (con
+//* reinicio automatico si una corrida anterior quedo a medias) en
+//* vez de pedir la operacion por consola; es la forma de programar
+//* un lote completo para que corra desatendido en el planificador.
+//*
+//PASO010  EXEC PGM=CALCULADORA,PARM='SUMA 10.00 5.00'
+//TRANSACC DD DSN=PROD.CALC.TRANSACCIONES.DAT,DISP=SHR
+//AUDITLOG DD DSN=PROD.CALC.AUDITORIA.LOG,DISP=MOD
+//REINICIO DD DSN=PROD.CALC.REINICIO.CHK,DISP=SHR
+//REPORTE  DD DSN=PROD.CALC.REPORTE.TXT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            RECFM=FB,LRECL=80,BLKSIZE=0
+//SYSOUT   DD SYSOUT=*
+//PASO020  EXEC PGM=CALCULADORA,PARM='LOTE'
+//TRANSACC DD DSN=PROD.CALC.TRANSACCIONES.DAT,DISP=SHR
+//AUDITLOG DD DSN=PROD.CALC.AUDITORIA.LOG,DISP=MOD
+//REINICIO DD DSN=PROD.CALC.REINICIO.CHK,DISP=SHR
+//REPORTE  DD DSN=PROD.CALC.REPORTE.TXT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            RECFM=FB,LRECL=80,BLKSIZE=0
+//SYSOUT   DD SYSOUT=*
