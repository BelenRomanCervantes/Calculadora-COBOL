@@ -3,6 +3,30 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      * 2026-08-08 Added batch transaction file input alongside the
+      *            interactive ACCEPT prompts.
+      * 2026-08-09 Reset the restart checkpoint on a clean batch
+      *            completion instead of leaving it as a permanent
+      *            floor, widened the trailer control total to match
+      *            the accumulated real total, routed file I/O through
+      *            the JCL DD names, added the same range check to
+      *            PARM input that interactive entry already has, and
+      *            audited rejected/overflowed calculation attempts.
+      * 2026-08-09 Widened CONTADOR so FACTORIAL can count past 9 and
+      *            capped its input at a value the result field can
+      *            hold, let PARM invoke the one-operand operations
+      *            without a second token, widened the batch control
+      *            totals and the session total display to match the
+      *            fields they accumulate from, set RETURN-CODE on a
+      *            reconciliation break, and audited unrecognized
+      *            transaction/operation codes.
+      * 2026-08-09 Gave PORCENTAJE the same overflow check MULTIPLICAR
+      *            already has, added PARM='LOTE' as an unattended
+      *            entry point into the batch-file path, guarded the
+      *            console ACCEPTs against end-of-file so a scheduled
+      *            run with no console never loops forever, and
+      *            audited PARM validation rejections.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -13,77 +37,535 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+      * ASSIGN names below are external (unquoted) so the site's DD
+      * statements drive dataset routing: the run-time resolves each
+      * one to the dataset behind the DD of the same name, falling
+      * back to a file of that same name in the working directory when
+      * no such DD is present (e.g. the interactive/console mode).
+       FILE-CONTROL.
+           SELECT ARCHIVO-TRANSACCIONES ASSIGN TO TRANSACC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-TRANSACCIONES.
+           SELECT ARCHIVO-AUDITORIA ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+           SELECT ARCHIVO-REINICIO ASSIGN TO REINICIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REINICIO.
+           SELECT ARCHIVO-REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REPORTE.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  ARCHIVO-TRANSACCIONES.
+       01  TRANS-REGISTRO.
+           05 TRANS-OPERACION PIC X(4).
+               88 ES-TRAILER-LOTE VALUE "TRLR".
+           05 TRANS-NUMERO1 PIC S9999V99.
+           05 TRANS-NUMERO2 PIC S9999V99.
+       01  TRANS-TRAILER REDEFINES TRANS-REGISTRO.
+           05 TRAILER-TIPO PIC X(4).
+           05 TRAILER-CONTADOR PIC 9(6).
+           05 TRAILER-TOTAL-CONTROL PIC S9(9)V99.
+
+       FD  ARCHIVO-AUDITORIA.
+       01  AUD-REGISTRO.
+           05 AUD-OPERACION PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-NUMERO1 PIC -ZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-NUMERO2 PIC -ZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-RESULTADO PIC -ZZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-TIMESTAMP PIC X(21).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-ESTADO PIC X(5).
+
+       FD  ARCHIVO-REINICIO.
+       01  REINICIO-REGISTRO.
+           05 REINICIO-ULTIMO-PROCESADO PIC 9(9).
+
+       FD  ARCHIVO-REPORTE.
+       01  REPORTE-LINEA PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 OPERACION PIC X(4).
-       01 NUMERO1 PIC S9999V99.
-       01 NUMERO2 PIC S9999V99.
-       01 RESULTADO PIC S9999V99.
-       01 CONTADOR PIC 9 VALUE 1.
+       01 NUMERO1 PIC S9999V99 VALUE ZERO.
+       01 NUMERO2 PIC S9999V99 VALUE ZERO.
+       01 RESULTADO PIC S9999V99 VALUE ZERO.
+       01 CONTADOR PIC 9(4) VALUE 1.
+       01 WS-FACTORIAL-MAXIMO PIC 9(4) VALUE 12.
        01 RESULTADO-FORMATO PIC -ZZZ9.99.
+
+       01 WS-ESTADO-TRANSACCIONES PIC X(2) VALUE SPACES.
+           88 FIN-TRANSACCIONES VALUE "10".
+       01 WS-ESTADO-AUDITORIA PIC X(2) VALUE SPACES.
+       01 WS-ESTADO-REINICIO PIC X(2) VALUE SPACES.
+       01 WS-NUM-TRANSACCION PIC 9(9) VALUE 0.
+       01 WS-ULTIMO-PROCESADO-PREVIO PIC 9(9) VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT PIC 9(4) VALUE 50.
+
+       01 WS-CONTROL-CONTADOR-REAL PIC 9(6) VALUE 0.
+       01 WS-CONTROL-TOTAL-REAL PIC S9(9)V99 VALUE 0.
+       01 WS-CONTROL-CONTADOR-ESPERADO PIC 9(6) VALUE 0.
+       01 WS-CONTROL-TOTAL-ESPERADO PIC S9(9)V99 VALUE 0.
+       01 WS-CONTROL-CUADRA PIC X VALUE "S".
+           88 CONTROL-CUADRA VALUE "S".
+       01 WS-TRAILER-ENCONTRADO PIC X VALUE "N".
+           88 TRAILER-ENCONTRADO VALUE "S".
+       01 WS-ESTADO-REPORTE PIC X(2) VALUE SPACES.
+       01 WS-CODIGO-RETORNO PIC S9(4) COMP VALUE 0.
+       01 WS-LINEAS-PAGINA PIC 9(4) VALUE 0.
+       01 WS-MAX-LINEAS-PAGINA PIC 9(4) VALUE 20.
+       01 WS-NUMERO-PAGINA PIC 9(4) VALUE 0.
+       01 WS-FECHA-ACTUAL PIC X(21).
+       01 WS-FECHA-FORMATO PIC X(10).
+
+       01 RE-ENCABEZADO-1 PIC X(80) VALUE
+           "CALCULADORA CORP. - REPORTE DE CALCULOS".
+       01 RE-ENCABEZADO-2.
+           05 FILLER PIC X(8) VALUE "Fecha: ".
+           05 RE2-FECHA PIC X(10).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "Página: ".
+           05 RE2-PAGINA PIC ZZZ9.
+       01 RE-ENCABEZADO-3 PIC X(80) VALUE
+           "OPER    NUMERO1      NUMERO2         RESULTADO".
+       01 RE-DETALLE.
+           05 RD-OPERACION PIC X(4).
+           05 FILLER PIC X VALUE SPACES.
+           05 RD-NUMERO1 PIC -ZZZ9.99.
+           05 FILLER PIC X VALUE SPACES.
+           05 RD-NUMERO2 PIC -ZZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RD-RESULTADO PIC -ZZZZZZZ9.99.
+
+       01 WS-MODO-LOTE PIC X VALUE "N".
+           88 MODO-LOTE VALUE "S".
+       01 WS-PROCESAR-LOTE PIC X VALUE "N".
+
+       01 WS-PARM-ENTRADA PIC X(40).
+       01 WS-PARM-OPERACION PIC X(4).
+       01 WS-PARM-TOKEN1 PIC X(10).
+       01 WS-PARM-TOKEN2 PIC X(10).
+
+       01 WS-ENTRADA-NUMERO PIC X(10).
+       01 WS-POSICION-ERROR PIC S9(4) COMP.
+       01 WS-VALOR-NUMERICO PIC S9(6)V99.
+       01 WS-NUMERO-VALIDO PIC X VALUE "N".
+           88 NUMERO-VALIDO VALUE "S".
+
+       01 WS-RESULTADO-AMPLIO PIC S9(9)V99.
+       01 WS-DESBORDAMIENTO PIC X VALUE "N".
+           88 HUBO-DESBORDAMIENTO VALUE "S".
+
+       01 WS-ESTADO-OPERACION PIC X(5) VALUE "OK".
+           88 OPERACION-CORRECTA VALUE "OK".
+
+       01 WS-SALIR-MENU PIC X VALUE "N".
+           88 SALIR-MENU VALUE "S".
+       01 WS-CONTADOR-OPERACIONES PIC 9(6) VALUE 0.
+       01 WS-TOTAL-ACUMULADO PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-FORMATO PIC -(8)9.99.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
            MAIN-PROCEDURE.
-           PERFORM MENU.
+           PERFORM ABRIR-AUDITORIA.
+           PERFORM ABRIR-REPORTE.
+           ACCEPT WS-PARM-ENTRADA FROM ENVIRONMENT "CALC_PARM".
+           IF WS-PARM-ENTRADA = "LOTE" OR WS-PARM-ENTRADA = "lote"
+               PERFORM PROCESAR-LOTE
+           ELSE
+               IF WS-PARM-ENTRADA NOT = SPACES
+                   PERFORM PROCESAR-PARM-JCL
+               ELSE
+                   DISPLAY
+                       "¿Procesar lote de transacciones desde "
+                       "archivo? (S/N)"
+                   ACCEPT WS-PROCESAR-LOTE
+                       ON EXCEPTION
+                           SET SALIR-MENU TO TRUE
+                   END-ACCEPT
+                   IF WS-PROCESAR-LOTE = "S" OR WS-PROCESAR-LOTE = "s"
+                       PERFORM PROCESAR-LOTE
+                   ELSE
+                       PERFORM UNTIL SALIR-MENU
+                           PERFORM MENU
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM MOSTRAR-RESUMEN.
            PERFORM FIN-PROGRAMA.
 
+           PROCESAR-PARM-JCL.
+           SET MODO-LOTE TO TRUE.
+           MOVE SPACES TO WS-PARM-OPERACION WS-PARM-TOKEN1
+               WS-PARM-TOKEN2.
+           UNSTRING WS-PARM-ENTRADA DELIMITED BY SPACE
+               INTO WS-PARM-OPERACION WS-PARM-TOKEN1 WS-PARM-TOKEN2.
+           MOVE WS-PARM-OPERACION TO OPERACION.
+           MOVE FUNCTION TEST-NUMVAL(WS-PARM-TOKEN1)
+               TO WS-POSICION-ERROR.
+           IF WS-POSICION-ERROR NOT = 0
+               DISPLAY "Error! PARM inválido: primer número no es "
+                   "numérico"
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO NUMERO1 NUMERO2 RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               COMPUTE WS-VALOR-NUMERICO =
+                   FUNCTION NUMVAL(WS-PARM-TOKEN1)
+               IF WS-VALOR-NUMERICO > 9999.99
+                   OR WS-VALOR-NUMERICO < -9999.99
+                   DISPLAY "Error! PARM inválido: primer número "
+                       "fuera de rango (-9999.99 a 9999.99)"
+                   MOVE "ERROR" TO WS-ESTADO-OPERACION
+                   MOVE 0 TO NUMERO1 NUMERO2 RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   MOVE WS-VALOR-NUMERICO TO NUMERO1
+                   IF WS-PARM-OPERACION = "FACT" OR "RAIZ"
+                       PERFORM DESPACHAR-OPERACION
+                   ELSE
+                       MOVE FUNCTION TEST-NUMVAL(WS-PARM-TOKEN2)
+                           TO WS-POSICION-ERROR
+                       IF WS-POSICION-ERROR NOT = 0
+                           DISPLAY "Error! PARM inválido: segundo "
+                               "número no es numérico"
+                           MOVE "ERROR" TO WS-ESTADO-OPERACION
+                           MOVE 0 TO NUMERO2 RESULTADO
+                           PERFORM REGISTRAR-AUDITORIA
+                       ELSE
+                           COMPUTE WS-VALOR-NUMERICO =
+                               FUNCTION NUMVAL(WS-PARM-TOKEN2)
+                           IF WS-VALOR-NUMERICO > 9999.99
+                               OR WS-VALOR-NUMERICO < -9999.99
+                               DISPLAY "Error! PARM inválido: segundo "
+                                   "número fuera de rango (-9999.99 a "
+                                   "9999.99)"
+                               MOVE "ERROR" TO WS-ESTADO-OPERACION
+                               MOVE 0 TO NUMERO2 RESULTADO
+                               PERFORM REGISTRAR-AUDITORIA
+                           ELSE
+                               MOVE WS-VALOR-NUMERICO TO NUMERO2
+                               PERFORM DESPACHAR-OPERACION
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
-           MENU.
-           DISPLAY "Indica la operación que deseas realizar: "
-           DISPLAY "SUMA / RESTA / MULTIPLICACION / DIVISION "
-           "/ FACTORIAL"
-           ACCEPT OPERACION.
 
-           IF OPERACION = "SUMA" OR OPERACION = "suma"
-               PERFORM SUMAR
-               PERFORM FIN-PROGRAMA
+           MOSTRAR-RESUMEN.
+           DISPLAY "===== Resumen de la sesión =====".
+           DISPLAY "Operaciones realizadas: " WS-CONTADOR-OPERACIONES.
+           MOVE WS-TOTAL-ACUMULADO TO WS-TOTAL-FORMATO.
+           DISPLAY "Total acumulado de resultados: " WS-TOTAL-FORMATO.
+
+
+           ABRIR-AUDITORIA.
+           OPEN EXTEND ARCHIVO-AUDITORIA.
+           IF WS-ESTADO-AUDITORIA NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDITORIA
+           END-IF.
+
+           ABRIR-REPORTE.
+           OPEN OUTPUT ARCHIVO-REPORTE.
+           IF WS-ESTADO-REPORTE NOT = "00"
+               DISPLAY "Error! No se pudo abrir el archivo de reporte "
+                   "(estado " WS-ESTADO-REPORTE ")"
            ELSE
-               IF OPERACION = "REST" OR OPERACION = "rest"
-                   PERFORM RESTAR
-                   PERFORM FIN-PROGRAMA
-               ELSE
-                   IF OPERACION = "MULT" OR OPERACION = "mult"
-                       PERFORM MULTIPLICAR
-                       PERFORM FIN-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHA-ACTUAL
+               STRING WS-FECHA-ACTUAL(7:2) "/" WS-FECHA-ACTUAL(5:2) "/"
+                   WS-FECHA-ACTUAL(1:4) DELIMITED BY SIZE
+                   INTO WS-FECHA-FORMATO
+               PERFORM ESCRIBIR-ENCABEZADO-REPORTE
+           END-IF.
+
+           ESCRIBIR-ENCABEZADO-REPORTE.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE RE-ENCABEZADO-1 TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           MOVE WS-FECHA-FORMATO TO RE2-FECHA.
+           MOVE WS-NUMERO-PAGINA TO RE2-PAGINA.
+           MOVE RE-ENCABEZADO-2 TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           MOVE RE-ENCABEZADO-3 TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           MOVE 0 TO WS-LINEAS-PAGINA.
+
+           ESCRIBIR-DETALLE-REPORTE.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM ESCRIBIR-ENCABEZADO-REPORTE
+           END-IF.
+           MOVE SPACES TO RE-DETALLE.
+           MOVE OPERACION TO RD-OPERACION.
+           MOVE NUMERO1 TO RD-NUMERO1.
+           MOVE NUMERO2 TO RD-NUMERO2.
+           MOVE RESULTADO TO RD-RESULTADO.
+           MOVE RE-DETALLE TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+           LEER-NUMERO1.
+           MOVE "N" TO WS-NUMERO-VALIDO.
+           PERFORM UNTIL NUMERO-VALIDO OR SALIR-MENU
+               DISPLAY "Introduce un número (positivo o negativo)"
+               ACCEPT WS-ENTRADA-NUMERO
+                   ON EXCEPTION
+                       SET SALIR-MENU TO TRUE
+               END-ACCEPT
+               IF NOT SALIR-MENU
+                   MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUMERO)
+                       TO WS-POSICION-ERROR
+                   IF WS-POSICION-ERROR NOT = 0
+                       DISPLAY "Error! Debe introducir un valor "
+                           "numérico válido"
+                   ELSE
+                       COMPUTE WS-VALOR-NUMERICO =
+                           FUNCTION NUMVAL(WS-ENTRADA-NUMERO)
+                       IF WS-VALOR-NUMERICO > 9999.99
+                           OR WS-VALOR-NUMERICO < -9999.99
+                           DISPLAY "Error! El número está fuera de "
+                               "rango (-9999.99 a 9999.99)"
+                       ELSE
+                           MOVE WS-VALOR-NUMERICO TO NUMERO1
+                           SET NUMERO-VALIDO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           LEER-NUMERO2.
+           MOVE "N" TO WS-NUMERO-VALIDO.
+           PERFORM UNTIL NUMERO-VALIDO OR SALIR-MENU
+               DISPLAY "Introduce otro número (positivo o negativo)"
+               ACCEPT WS-ENTRADA-NUMERO
+                   ON EXCEPTION
+                       SET SALIR-MENU TO TRUE
+               END-ACCEPT
+               IF NOT SALIR-MENU
+                   MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUMERO)
+                       TO WS-POSICION-ERROR
+                   IF WS-POSICION-ERROR NOT = 0
+                       DISPLAY "Error! Debe introducir un valor "
+                           "numérico válido"
+                   ELSE
+                       COMPUTE WS-VALOR-NUMERICO =
+                           FUNCTION NUMVAL(WS-ENTRADA-NUMERO)
+                       IF WS-VALOR-NUMERICO > 9999.99
+                           OR WS-VALOR-NUMERICO < -9999.99
+                           DISPLAY "Error! El número está fuera de "
+                               "rango (-9999.99 a 9999.99)"
                        ELSE
-                           IF OPERACION = "DIBI" OR OPERACION = "dibi"
-                               PERFORM DIVIDIR
-                               PERFORM FIN-PROGRAMA
-                               ELSE
-                                   IF OPERACION = "FACT"
-                                       OR OPERACION = "fact"
-                                       PERFORM FACTORIAL
-                                       PERFORM FIN-PROGRAMA
-                                       ELSE
-                                           DISPLAY "Opción inválida!"
-                                           PERFORM MAIN-PROCEDURE
-                                   END-IF
+                           MOVE WS-VALOR-NUMERICO TO NUMERO2
+                           SET NUMERO-VALIDO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           REGISTRAR-AUDITORIA.
+           MOVE SPACES TO AUD-REGISTRO.
+           MOVE OPERACION TO AUD-OPERACION.
+           MOVE NUMERO1 TO AUD-NUMERO1.
+           MOVE NUMERO2 TO AUD-NUMERO2.
+           MOVE RESULTADO TO AUD-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-ESTADO-OPERACION TO AUD-ESTADO.
+           WRITE AUD-REGISTRO.
+           IF OPERACION-CORRECTA
+               PERFORM ESCRIBIR-DETALLE-REPORTE
+               ADD 1 TO WS-CONTADOR-OPERACIONES
+               ADD RESULTADO TO WS-TOTAL-ACUMULADO
+           END-IF.
+
+
+           PROCESAR-LOTE.
+           SET MODO-LOTE TO TRUE.
+           PERFORM LEER-CHECKPOINT.
+           IF WS-ULTIMO-PROCESADO-PREVIO > 0
+               DISPLAY "Reiniciando lote a partir de la transacción "
+                   WS-ULTIMO-PROCESADO-PREVIO
+           END-IF.
+           OPEN INPUT ARCHIVO-TRANSACCIONES.
+           IF WS-ESTADO-TRANSACCIONES NOT = "00"
+               DISPLAY "Error! No se pudo abrir el archivo de "
+                   "transacciones"
+           ELSE
+               PERFORM LEER-TRANSACCION
+               PERFORM UNTIL FIN-TRANSACCIONES
+                   IF ES-TRAILER-LOTE
+                       SET TRAILER-ENCONTRADO TO TRUE
+                       MOVE TRAILER-CONTADOR
+                           TO WS-CONTROL-CONTADOR-ESPERADO
+                       MOVE TRAILER-TOTAL-CONTROL
+                           TO WS-CONTROL-TOTAL-ESPERADO
+                       SET FIN-TRANSACCIONES TO TRUE
+                   ELSE
+                       ADD 1 TO WS-NUM-TRANSACCION
+                       ADD 1 TO WS-CONTROL-CONTADOR-REAL
+                       ADD TRANS-NUMERO1 TRANS-NUMERO2
+                           TO WS-CONTROL-TOTAL-REAL
+                       IF WS-NUM-TRANSACCION >
+                           WS-ULTIMO-PROCESADO-PREVIO
+                           MOVE TRANS-OPERACION TO OPERACION
+                           MOVE TRANS-NUMERO1 TO NUMERO1
+                           MOVE TRANS-NUMERO2 TO NUMERO2
+                           PERFORM DESPACHAR-OPERACION
+                           IF FUNCTION MOD(WS-NUM-TRANSACCION,
+                               WS-INTERVALO-CHECKPOINT) = 0
+                               PERFORM GRABAR-CHECKPOINT
                            END-IF
+                       END-IF
+                       PERFORM LEER-TRANSACCION
                    END-IF
+               END-PERFORM
+               PERFORM LIMPIAR-CHECKPOINT
+               PERFORM CONCILIAR-LOTE
+               CLOSE ARCHIVO-TRANSACCIONES
+           END-IF.
+
+           LEER-TRANSACCION.
+           READ ARCHIVO-TRANSACCIONES
+               AT END SET FIN-TRANSACCIONES TO TRUE
+           END-READ.
+
+           CONCILIAR-LOTE.
+           IF TRAILER-ENCONTRADO
+               IF WS-CONTROL-CONTADOR-REAL =
+                   WS-CONTROL-CONTADOR-ESPERADO
+                   AND WS-CONTROL-TOTAL-REAL = WS-CONTROL-TOTAL-ESPERADO
+                   DISPLAY "Conciliación de lote correcta: "
+                       WS-CONTROL-CONTADOR-REAL " transacciones, "
+                       "total de control " WS-CONTROL-TOTAL-REAL
+               ELSE
+                   SET WS-CONTROL-CUADRA TO "N"
+                   DISPLAY "Error! Descuadre en la conciliación del "
+                       "lote"
+                   DISPLAY "Transacciones leídas: "
+                       WS-CONTROL-CONTADOR-REAL " - esperadas: "
+                       WS-CONTROL-CONTADOR-ESPERADO
+                   DISPLAY "Total de control leído: "
+                       WS-CONTROL-TOTAL-REAL " - esperado: "
+                       WS-CONTROL-TOTAL-ESPERADO
+               END-IF
+           ELSE
+               DISPLAY "Aviso! El lote no incluye registro de "
+                   "totales de control"
+           END-IF.
+
+           LEER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-PROCESADO-PREVIO.
+           OPEN INPUT ARCHIVO-REINICIO.
+           IF WS-ESTADO-REINICIO = "00"
+               READ ARCHIVO-REINICIO
+                   AT END CONTINUE
+               END-READ
+               IF WS-ESTADO-REINICIO = "00"
+                   MOVE REINICIO-ULTIMO-PROCESADO
+                       TO WS-ULTIMO-PROCESADO-PREVIO
+               END-IF
+               CLOSE ARCHIVO-REINICIO
+           END-IF.
+
+           GRABAR-CHECKPOINT.
+           MOVE WS-NUM-TRANSACCION TO REINICIO-ULTIMO-PROCESADO.
+           OPEN OUTPUT ARCHIVO-REINICIO.
+           IF WS-ESTADO-REINICIO NOT = "00"
+               DISPLAY "Aviso! No se pudo grabar el punto de reinicio "
+                   "(estado " WS-ESTADO-REINICIO ")"
+           ELSE
+               WRITE REINICIO-REGISTRO
+               CLOSE ARCHIVO-REINICIO
+           END-IF.
+
+      *    Un lote que llega limpio hasta el final de su archivo de
+      *    entrada (con o sin descuadre de totales) ha consumido toda
+      *    esta generación de transacciones, así que el punto de
+      *    reinicio se repone a cero: de lo contrario, la siguiente
+      *    ejecución -con un archivo nuevo numerado otra vez desde 1-
+      *    se encontraría el contador de la corrida anterior como si
+      *    fuera un reinicio pendiente y saltaría todas sus
+      *    transacciones sin procesar ninguna.
+           LIMPIAR-CHECKPOINT.
+           MOVE 0 TO REINICIO-ULTIMO-PROCESADO.
+           OPEN OUTPUT ARCHIVO-REINICIO.
+           IF WS-ESTADO-REINICIO NOT = "00"
+               DISPLAY "Aviso! No se pudo reponer el punto de "
+                   "reinicio (estado " WS-ESTADO-REINICIO ")"
+           ELSE
+               WRITE REINICIO-REGISTRO
+               CLOSE ARCHIVO-REINICIO
+           END-IF.
+
+
+           MENU.
+           DISPLAY "Indica la operación que deseas realizar: "
+           DISPLAY "SUMA / RESTA / MULTIPLICACION / DIVISION "
+           "/ FACTORIAL / PORCENTAJE / RAIZ / MODULO / SALIR"
+           ACCEPT OPERACION
+               ON EXCEPTION
+                   SET SALIR-MENU TO TRUE
+           END-ACCEPT.
+           IF NOT SALIR-MENU
+               IF OPERACION = "SALI" OR OPERACION = "sali"
+                   SET SALIR-MENU TO TRUE
+               ELSE
+                   PERFORM DESPACHAR-OPERACION
                END-IF
            END-IF.
 
+           DESPACHAR-OPERACION.
+           MOVE "OK" TO WS-ESTADO-OPERACION.
+           EVALUATE OPERACION
+               WHEN "SUMA" WHEN "suma"
+                   PERFORM SUMAR
+               WHEN "REST" WHEN "rest"
+                   PERFORM RESTAR
+               WHEN "MULT" WHEN "mult"
+                   PERFORM MULTIPLICAR
+               WHEN "DIBI" WHEN "dibi"
+                   PERFORM DIVIDIR
+               WHEN "FACT" WHEN "fact"
+                   PERFORM FACTORIAL
+               WHEN "PORC" WHEN "porc"
+                   PERFORM PORCENTAJE
+               WHEN "RAIZ" WHEN "raiz"
+                   PERFORM RAIZCUADRADA
+               WHEN "MODU" WHEN "modu"
+                   PERFORM MODULO
+               WHEN OTHER
+                   DISPLAY "Opción inválida!"
+                   MOVE "ERROR" TO WS-ESTADO-OPERACION
+                   MOVE 0 TO RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+           END-EVALUATE.
+
 
            SUMAR.
-           DISPLAY "Introduce un número (positivo o negativo)"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce otro número (positivo o negativo)"
-           ACCEPT NUMERO2.
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+               PERFORM LEER-NUMERO2
+           END-IF.
            COMPUTE RESULTADO = NUMERO1 + NUMERO2.
            MOVE RESULTADO TO RESULTADO-FORMATO.
            DISPLAY "El resultado es: " RESULTADO-FORMATO.
            IF RESULTADO > 100
                DISPLAY "Resultado mayor a 100"
            END-IF.
+           PERFORM REGISTRAR-AUDITORIA.
 
            RESTAR.
-           DISPLAY "Introduce un número (positivo o negativo)"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce otro número (positivo o negativo)"
-           ACCEPT NUMERO2.
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+               PERFORM LEER-NUMERO2
+           END-IF.
            COMPUTE RESULTADO = NUMERO1 - NUMERO2.
            MOVE RESULTADO TO RESULTADO-FORMATO.
            DISPLAY "El resultado es: " RESULTADO-FORMATO.
@@ -96,61 +578,199 @@
                    DISPLAY "Resultado igual a 0"
                END-IF
            END-IF.
+           PERFORM REGISTRAR-AUDITORIA.
 
            MULTIPLICAR.
-           DISPLAY "Introduce un número (positivo o negativo)"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce otro número (positivo o negativo)"
-           ACCEPT NUMERO2.
-           COMPUTE RESULTADO = NUMERO1 * NUMERO2.
-           MOVE RESULTADO TO RESULTADO-FORMATO.
-           DISPLAY "El resultado es: " RESULTADO-FORMATO.
-           IF RESULTADO > 0 AND RESULTADO <= 100
-               DISPLAY "Resultado se encuentra dentro del rango 1"
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+               PERFORM LEER-NUMERO2
+           END-IF.
+           MOVE "N" TO WS-DESBORDAMIENTO.
+           COMPUTE WS-RESULTADO-AMPLIO = NUMERO1 * NUMERO2
+               ON SIZE ERROR
+                   SET HUBO-DESBORDAMIENTO TO TRUE
+           END-COMPUTE.
+           IF HUBO-DESBORDAMIENTO
+               OR WS-RESULTADO-AMPLIO > 9999.99
+               OR WS-RESULTADO-AMPLIO < -9999.99
+               DISPLAY "Error! El resultado excede la capacidad del "
+                   "campo RESULTADO (-9999.99 a 9999.99)"
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
            ELSE
-               IF RESULTADO > 101 AND RESULTADO <= 200
-                   DISPLAY "Resultado se encuentra dentro del rango 2"
+               MOVE WS-RESULTADO-AMPLIO TO RESULTADO
+               MOVE RESULTADO TO RESULTADO-FORMATO
+               DISPLAY "El resultado es: " RESULTADO-FORMATO
+               IF RESULTADO > 0 AND RESULTADO <= 100
+                   DISPLAY "Resultado se encuentra dentro del rango 1"
                ELSE
-                   IF RESULTADO > 201 AND RESULTADO <= 300
-                       DISPLAY "Resultado se encuenta en el rango 3"
+                   IF RESULTADO > 101 AND RESULTADO <= 200
+                       DISPLAY "Resultado se encuentra dentro del "
+                           "rango 2"
                    ELSE
-                       DISPLAY "Resultado está fuera del rango"
+                       IF RESULTADO > 201 AND RESULTADO <= 300
+                           DISPLAY "Resultado se encuenta en el "
+                               "rango 3"
+                       ELSE
+                           DISPLAY "Resultado está fuera del rango"
+                       END-IF
                    END-IF
                END-IF
+               MOVE "OK" TO WS-ESTADO-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
            END-IF.
 
 
            DIVIDIR.
-           DISPLAY "Introduce un número (positivo o negativo)"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce un número (positivo o negativo)"
-           ACCEPT NUMERO2
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+               PERFORM LEER-NUMERO2
+           END-IF.
            IF NUMERO2 = 0
                DISPLAY "Error! Introduzca un número mayor a cero"
-               PERFORM DIVIDIR
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               IF NOT MODO-LOTE
+                   PERFORM DIVIDIR
+               END-IF
            ELSE
                COMPUTE RESULTADO = NUMERO1 / NUMERO2
                MOVE RESULTADO TO RESULTADO-FORMATO
                DISPLAY "El resultado es: " RESULTADO-FORMATO
+               MOVE "OK" TO WS-ESTADO-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
            END-IF.
 
            FACTORIAL.
-           DISPLAY "Introduce un número entero positivo"
-           ACCEPT NUMERO1.
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+           END-IF.
            IF NUMERO1 < 0
                DISPLAY "Error! Introduzca un número entero positivo"
-               PERFORM FACTORIAL
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               IF NOT MODO-LOTE
+                   PERFORM FACTORIAL
+               END-IF
            ELSE
-               MOVE 1 TO RESULTADO
-               PERFORM VARYING CONTADOR FROM 1 BY 1
-               UNTIL CONTADOR > NUMERO1
-               COMPUTE RESULTADO = RESULTADO * CONTADOR
-               END-PERFORM
+               IF NUMERO1 > WS-FACTORIAL-MAXIMO
+                   DISPLAY "Error! El factorial de ese número excede "
+                       "la capacidad del campo RESULTADO (máximo "
+                       WS-FACTORIAL-MAXIMO ")"
+                   MOVE "ERROR" TO WS-ESTADO-OPERACION
+                   MOVE 0 TO RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+                   IF NOT MODO-LOTE
+                       PERFORM FACTORIAL
+                   END-IF
+               ELSE
+                   MOVE 1 TO WS-RESULTADO-AMPLIO
+                   MOVE "N" TO WS-DESBORDAMIENTO
+                   PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > NUMERO1
+                       COMPUTE WS-RESULTADO-AMPLIO =
+                           WS-RESULTADO-AMPLIO * CONTADOR
+                           ON SIZE ERROR
+                               SET HUBO-DESBORDAMIENTO TO TRUE
+                       END-COMPUTE
+                   END-PERFORM
+                   IF HUBO-DESBORDAMIENTO
+                       OR WS-RESULTADO-AMPLIO > 9999.99
+                       DISPLAY "Error! El resultado excede la "
+                           "capacidad del campo RESULTADO (9999.99)"
+                       MOVE "ERROR" TO WS-ESTADO-OPERACION
+                       MOVE 0 TO RESULTADO
+                       PERFORM REGISTRAR-AUDITORIA
+                   ELSE
+                       MOVE WS-RESULTADO-AMPLIO TO RESULTADO
+                       MOVE RESULTADO TO RESULTADO-FORMATO
+                       DISPLAY "El resultado es: " RESULTADO-FORMATO
+                       MOVE "OK" TO WS-ESTADO-OPERACION
+                       PERFORM REGISTRAR-AUDITORIA
+                   END-IF
+               END-IF
+           END-IF.
+
+           PORCENTAJE.
+           IF NOT MODO-LOTE
+               DISPLAY "Introduce el número base"
+               PERFORM LEER-NUMERO1
+               DISPLAY "Introduce el porcentaje a calcular"
+               PERFORM LEER-NUMERO2
+           END-IF.
+           MOVE "N" TO WS-DESBORDAMIENTO.
+           COMPUTE WS-RESULTADO-AMPLIO = NUMERO1 * NUMERO2 / 100
+               ON SIZE ERROR
+                   SET HUBO-DESBORDAMIENTO TO TRUE
+           END-COMPUTE.
+           IF HUBO-DESBORDAMIENTO
+               OR WS-RESULTADO-AMPLIO > 9999.99
+               OR WS-RESULTADO-AMPLIO < -9999.99
+               DISPLAY "Error! El resultado excede la capacidad del "
+                   "campo RESULTADO (-9999.99 a 9999.99)"
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               MOVE WS-RESULTADO-AMPLIO TO RESULTADO
+               MOVE RESULTADO TO RESULTADO-FORMATO
+               DISPLAY "El resultado es: " RESULTADO-FORMATO
+               MOVE "OK" TO WS-ESTADO-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+
+           RAIZCUADRADA.
+           IF NOT MODO-LOTE
+               DISPLAY "Introduce un número positivo"
+               PERFORM LEER-NUMERO1
+           END-IF.
+           IF NUMERO1 < 0
+               DISPLAY "Error! No se puede calcular la raíz de un "
+                   "número negativo"
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               IF NOT MODO-LOTE
+                   PERFORM RAIZCUADRADA
+               END-IF
+           ELSE
+               COMPUTE RESULTADO = FUNCTION SQRT(NUMERO1)
+               MOVE RESULTADO TO RESULTADO-FORMATO
+               DISPLAY "El resultado es: " RESULTADO-FORMATO
+               MOVE "OK" TO WS-ESTADO-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+
+           MODULO.
+           IF NOT MODO-LOTE
+               PERFORM LEER-NUMERO1
+               PERFORM LEER-NUMERO2
+           END-IF.
+           IF NUMERO2 = 0
+               DISPLAY "Error! Introduzca un número mayor a cero"
+               MOVE "ERROR" TO WS-ESTADO-OPERACION
+               MOVE 0 TO RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               IF NOT MODO-LOTE
+                   PERFORM MODULO
+               END-IF
+           ELSE
+               COMPUTE RESULTADO = FUNCTION MOD(NUMERO1, NUMERO2)
                MOVE RESULTADO TO RESULTADO-FORMATO
                DISPLAY "El resultado es: " RESULTADO-FORMATO
+               MOVE "OK" TO WS-ESTADO-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
            END-IF.
 
            FIN-PROGRAMA.
-               STOP RUN.
+               IF NOT CONTROL-CUADRA
+                   MOVE 4 TO WS-CODIGO-RETORNO
+               END-IF.
+               CLOSE ARCHIVO-AUDITORIA.
+               CLOSE ARCHIVO-REPORTE.
+               STOP RUN RETURNING WS-CODIGO-RETORNO.
 
        END PROGRAM CALCULADORA.
